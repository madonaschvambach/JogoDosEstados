@@ -1,455 +1,1503 @@
-      $set sourceformat"free"
-
-      *>--- divisão de identificação do programa
-       identification division.
-
-      *>--- nome do programa
-       program-id. "programa01_01".
-
-      *>--- nome do autor
-       author. "Madona Schvambach".
-       installation. "PC".
-
-      *>--- data que o programa foi escrito
-       date-written.   25/07/2020.
-       date-compiled.  29/07/2020.
-
-      *>--- divisao para configuração do programa
-       environment division.
-       configuration section.
-
-      *>--- declarado que será utilizado vírgulo ao invés de ponto
-           special-names. decimal-point is comma.
-
-      *>--- declaracao de recursos eternos
-       input-output Section.
-       file-control.
-
-
-      *>   nome lógico e e arquivo de memoria
-           select arqEstados assign to "estados.txt"
-      *>   tipo de arquivo (sequencial)
-           organization    is line sequential
-      *>   modo de acesso ao arquivo (sequencial)
-           access mode     is sequential
-      *>   evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
-           lock mode is automatic
-      *>   variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
-           file status     is  ws-fs-arqEstados.
-
-
-
-       i-o-control.
-
-
-      *>--- declaracao de variaveis
-       data division.
-
-      *>--- variáveis de arquivos
-       file section.
-
-
-       fd  arqEstados.
-       01  fs-estados-capitais occurs 27.
-           05  fs-estado                           pic x(25).
-           05  fs-capital                          pic x(25).
-           05  fs-repeticao                        pic 9(01) value 0.
-
-
-
-      *>--- variavéis de trabalho
-       working-storage section.
-
-
-       77  ws-fs-arqEstados                        pic 9(02).
-
-
-       01  ws-estados-capitais occurs 27.
-           05  ws-estado                           pic x(25).
-           05  ws-capital                          pic x(25).
-           05  ws-repeticao                        pic 9(01).
-
-
-       01  jogadores occurs 04.
-           05 nome                                 pic x(10).
-           05 pontuacao                            pic 9(02) value 0.
-           05 escolha                              pic x(20) value "a".
-
-
-       01  ws-msn-erro.
-           05 ws-msn-erro-ofsset                   pic 9(04).
-           05 filler                               pic x(01) value "-".
-           05 ws-msn-erro-cod                      pic 9(02).
-           05 filler                               pic x(01) value space.
-           05 ws-msn-erro-text                     pic x(42).
-
-
-       77  ws-escolha-fechar-prog                  pic x(01).
-           88  ws-fechar-programa                  value "S".
-           88  ws-nao-fechar-programa              value "N".
-
-
-       77  ws-aux-erase                            pic 9(02) value 0.
-       77  ws-ind-est                           pic 9(02) value 0.
-       77  ws-quant-jogadores                      pic 9(01) value 4.
-       77  ws-funcionamento-jogo                   pic 9(01) value 3.
-       77  ws-quant-estados                        pic 9(02) value 27.
-       77  ws-aux-random                           pic 9(02) value 27.
-       77  ws-i                                    pic 9(02).
-       77  ws-num-random                           pic 9(02) value 0.
-       77  ws-controle                             pic a(10).
-       77  ws-aux-pontuacao                        pic 9(02).
-       77  ws-aux-nome                             pic x(10).
-       77  ws-auxiliar                             pic 9(02).
-
-
-      *>--- variaveis para comunicaçao entre programa
-       linkage section.
-
-
-
-      *>--- declaração de tela
-       screen section.
-
-
-
-      *>--- declaração do corpo do programa
-       procedure division.
-
-
-           perform inicializacao.
-           perform processamento.
-           perform finalizacao.
-
-
-      *>-----------------------------------------------------------------
-      *>                   inicializacao do programa
-      *>-----------------------------------------------------------------
-       inicializacao section.
-
-
-           open input arqEstados
-
-           if ws-fs-arqEstados <> 0 then
-               move 1                                to ws-msn-erro-ofsset
-               move ws-fs-arqEstados                 to ws-msn-erro-cod
-               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
-               perform finaliza-anormal
-
-           else
-               *>mover o que está no arquivo para as variaveis de trabalho
-               perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstados = 10
-                                                       or ws-ind-est > 27
-
-
-                   read arqEstados into ws-estados-capitais(ws-ind-est)
-                   if ws-fs-arqEstados <> 0 and ws-fs-arqEstados <> 10 then
-                       move 2                                  to ws-msn-erro-ofsset
-                       move ws-fs-arqEstados                   to ws-msn-erro-cod
-                       move "Erro ao ler arq. arqEstados "     to ws-msn-erro-text
-                       perform finaliza-anormal
-                   end-if
-
-               end-perform
-
-           end-if
-
-
-           .
-       inicializacao-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                   processamento do programa
-      *>-----------------------------------------------------------------
-       processamento section.
-
-           perform until ws-fechar-programa
-
-               perform cad-nomes-jogadores
-
-               *>rodadas do jogo
-               perform ws-funcionamento-jogo times
-
-                   perform gerar-random
-                   perform entrada_capital
-
-               end-perform
-               display erase
-
-               perform conferir-pontuacao
-
-               display " "
-               display "   Deseja fechar o programa?  'S'/'N'"
-               accept  ws-escolha-fechar-prog
-               display erase
-
-
-           end-perform
-
-
-           .
-       processamento-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                 blocos de comando do programa
-      *>-----------------------------------------------------------------
-
-
-
-      *>-----------------------------------------------------------------
-      *> Cadastro dos jogadores
-      *>-----------------------------------------------------------------
-       cad-nomes-jogadores section.
-
-
-           move 1 to ws-i
-
-           *>-- ler o nome dos jogadores
-           perform ws-quant-jogadores times
-               display "Nome do " ws-i " jogador:"
-               accept nome(ws-i)
-               display " "
-               add 1 to ws-i
-           end-perform
-
-
-           .
-       cad-nomes-jogadores-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Gerar Random
-      *>-----------------------------------------------------------------
-       gerar-random section.
-
-
-           compute ws-num-random = function random (1) * ws-quant-estados + 1
-
-           perform conf-repeticao-random
-
-
-           .
-       gerar-random-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Conferir Repeticao Num Sorteado
-      *>-----------------------------------------------------------------
-       conf-repeticao-random section.
-
-
-           if ws-repeticao(ws-num-random) = 0 then *>quando for igual a 0, significa que aquele numero do random ainda não foi sortedo, entao ele recebe 1 para não ser sorteado dnv e repetir o estado
-
-               move 1 to ws-repeticao(ws-num-random)
-
-           else
-
-               perform until ws-repeticao(ws-num-random) <> 1 *>ficara sorteando um novo numero ate que ele seja diferente de 1, logo, ainda não foi sorteado
-                   subtract 1 from ws-aux-random
-                   compute ws-num-random = function random (1) * ws-aux-random + 1
-               end-perform
-
-               move 1 to ws-repeticao(ws-num-random) *>o novo num sorteado, recebe 1 tbm, para n se repetir
-
-           end-if
-
-
-           .
-       conf-repeticao-random-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Entrada Das Capitais
-      *>-----------------------------------------------------------------
-       entrada_capital section.
-
-
-           display erase
-           display "Qual a capital de " ws-estado(ws-num-random) "?"
-           display " "
-           display "   -- NAO ESQUECA: inicial com letra Maiuscula --"
-           display " "
-
-           *>entrada da capital pelo usuario
-           move 1 to ws-i
-           perform ws-quant-jogadores times
-               display "Vez do(a): " nome (ws-i)
-               accept escolha(ws-i)
-               display " "
-
-               *>conferir se a entrada é igual a capital
-               if escolha(ws-i) = ws-capital(ws-num-random) then
-                   add 1 to pontuacao(ws-i)
-               end-if
-
-               add 1 to ws-i
-
-           end-perform
-
-           display "A capital de " ws-estado(ws-num-random) "eh " ws-capital(ws-num-random)
-           accept ws-aux-erase
-           display erase
-
-
-           .
-       entrada_capital-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Conferir Pontuação
-      *>-----------------------------------------------------------------
-       conferir-pontuacao section.
-
-
-       *>  colocar na ordem crescente
-           move  0 to ws-i
-           move "trocou" to ws-controle
-           perform until ws-controle <> "trocou"
-
-               move 1 to ws-i
-               move "Ntrocou" to ws-controle
-
-               perform until ws-i = ws-quant-jogadores
-
-                   if pontuacao(ws-i) > pontuacao(ws-i + 1) then
-
-                       move nome(ws-i + 1)         to ws-aux-nome
-                       move nome(ws-i)             to nome(ws-i + 1)
-                       move ws-aux-nome            to nome(ws-i)
-
-                       move pontuacao(ws-i + 1)    to ws-aux-pontuacao
-                       move pontuacao(ws-i)        to pontuacao(ws-i + 1)
-                       move ws-aux-pontuacao       to pontuacao(ws-i)
-
-                       move "trocou" to ws-controle
-
-                   end-if
-
-                   add 1 to ws-i
-
-               end-perform
-
-           end-perform
-
-           move ws-quant-jogadores to ws-i
-           move ws-quant-jogadores to ws-auxiliar
-
-           *>saida do nome do jogador que está na ultima posicao na ordem crescente (0,0,2,4), ou seja, tem a maior pontuacao'4'(vencedor)
-           perform until ws-auxiliar <> ws-i
-
-               display " "
-               display " "
-               display "------------------ CAMPEOES -------------------"
-               display " "
-               if pontuacao(ws-i) <> 0 then
-
-                   display "O(a) " nome(ws-auxiliar) " eh o campeao(a) com " pontuacao(ws-auxiliar) " pontos."
-
-               end-if
-
-               subtract 1 from ws-i
-
-           end-perform
-
-          *>confere se tem empate de pontos
-           perform until ws-i = 0
-
-               if pontuacao(ws-auxiliar) = pontuacao(ws-i) and pontuacao(ws-i) <> 0 then
-
-                   display "O(a) " nome(ws-i) " eh o campeao(a) com "
-                   pontuacao(ws-i) " pontos."
-                   subtract 1 from ws-i
-
-               else
-                   subtract 1 from ws-i
-
-               end-if
-
-           end-perform
-
-
-           display " "
-           display " "
-           display "----------- PONTUACAO DOS JOGADORES -----------"
-
-           *>--- mostrar na ordem decrescente
-           *>subtract 1 from auxiliar
-           move ws-quant-jogadores to ws-i
-           display " "
-           perform ws-quant-jogadores times
-               display "Nome: " nome(ws-i) "  " "Pontuacao: " pontuacao(ws-i)
-               subtract 1 from ws-i
-           end-perform
-
-           *>zerar o valor da pontuação dos usuarios
-           perform zerar-tudo
-
-
-           .
-       conferir-pontuacao-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Zerar Pontuação Dos Usuarios
-      *>-----------------------------------------------------------------
-       zerar-tudo section.
-
-
-           move 1 to ws-i
-           perform ws-quant-jogadores times
-               move 0 to pontuacao(ws-i)
-               add 1 to ws-i
-           end-perform
-
-
-           .
-       zerar-tudo-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *> Cadastro dos jogadores
-      *>-----------------------------------------------------------------
-       finaliza-anormal section.
-
-           display erase
-           display ws-msn-erro.
-           Stop run
-
-
-           .
-       finaliza-anormal-exit.
-           exit.
-
-
-      *>-----------------------------------------------------------------
-      *>                   finalizacao do programa
-      *>-----------------------------------------------------------------
-       finalizacao section.
-
-           close arqEstados
-           if ws-fs-arqEstados <> 0 then
-               move 4                                      to ws-msn-erro-ofsset
-               move ws-fs-arqEstados                       to ws-msn-erro-cod
-               move "Erro ao fechar arq. arqEstados "      to ws-msn-erro-text
-               perform finaliza-anormal
-           end-if
-
-           display erase
-           display "            --FIM--"
-           stop run
-
-
-           .
-       finalizacao-exit.
-           exit.
-
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+
+      *>--- nome do programa
+       program-id. "programa01_01".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written.   25/07/2020.
+       date-compiled.  29/07/2020.
+
+      *>--- historico de alteracoes
+      *>  08/08/2026 - historico de placares, config. de jogadores e
+      *>               rodadas, baralhos por regiao/dificuldade,
+      *>               checkpoint de partida, manutencao via programa
+      *>               separado, relatorio de rodadas e normalizacao
+      *>               das respostas de capital.
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+      *>   nome lógico e e arquivo de memoria (o nome físico é definido
+      *>   em tempo de execução, conforme o baralho escolhido pelo host)
+           select arqEstados assign dynamic ws-nome-arquivo-deck
+      *>   tipo de arquivo (sequencial)
+           organization    is line sequential
+      *>   modo de acesso ao arquivo (sequencial)
+           access mode     is sequential
+      *>   evita perda de dados em ambientes multi-usuarios(varios usuarios entrando com dados ao mesmo tempo)
+           lock mode is automatic
+      *>   variavel "ws-fs-arqAlunos" retona o status do arquivo (0, 35....)
+           file status     is  ws-fs-arqEstados.
+
+      *>   historico de placares entre noites de jogo
+           select arqHistorico assign to "placar-historico.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqHistorico.
+
+      *>   checkpoint da partida em andamento, para recuperacao apos queda
+           select arqCheckpoint assign to "checkpoint-jogo.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqCheckpoint.
+
+      *>   relatorio detalhado da ultima partida jogada
+           select arqRelatorio assign to "relatorio-jogo.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqRelatorio.
+
+      *>   historico acumulado de rodadas, usado no relatorio de estados
+      *>   mais errados (programa01_03)
+           select arqHistRodadas assign to "historico-rodadas.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqHistRodadas.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd  arqEstados.
+       01  fs-estados-capitais occurs 27.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==fs==.
+
+       fd  arqHistorico.
+       01  fs-linha-historico                       pic x(100).
+
+       fd  arqCheckpoint.
+       01  fs-linha-checkpoint                       pic x(100).
+
+       fd  arqRelatorio.
+       01  fs-linha-relatorio                        pic x(100).
+
+       fd  arqHistRodadas.
+       01  fs-linha-histrod                          pic x(100).
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+
+       77  ws-fs-arqEstados                        pic 9(02).
+       77  ws-fs-arqHistorico                      pic 9(02).
+       77  ws-fs-arqCheckpoint                     pic 9(02).
+       77  ws-fs-arqRelatorio                      pic 9(02).
+       77  ws-fs-arqHistRodadas                    pic 9(02).
+
+           copy "msg-erro.cpy".
+
+
+       01  ws-estados-capitais occurs 27.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==ws==.
+
+
+       01  jogadores occurs 8.
+           05 nome                                 pic x(10).
+           05 pontuacao                            pic 9(02) value 0.
+           05 escolha                              pic x(25) value "a".
+
+
+       77  ws-escolha-fechar-prog                  pic x(01).
+           88  ws-fechar-programa                  value "S".
+           88  ws-nao-fechar-programa              value "N".
+
+
+       77  ws-aux-erase                            pic 9(02) value 0.
+       77  ws-ind-est                           pic 9(02) value 0.
+       77  ws-quant-jogadores                      pic 9(01) value 0.
+       77  ws-funcionamento-jogo                   pic 9(01) value 0.
+       77  ws-quant-estados                        pic 9(02) value 27.
+       77  ws-i                                    pic 9(02).
+       77  ws-j                                    pic 9(02).
+       77  ws-k                                    pic 9(02).
+       77  ws-r                                    pic 9(02).
+       77  ws-num-random                           pic 9(02) value 0.
+       77  ws-controle                             pic a(10).
+       77  ws-aux-pontuacao                        pic 9(02).
+       77  ws-aux-nome                             pic x(10).
+       77  ws-auxiliar                             pic 9(02).
+
+
+      *>--- baralho de perguntas
+       77  ws-deck-id                               pic 9(01) value 1.
+       77  ws-nome-arquivo-deck                     pic x(30) value "estados.txt".
+       77  ws-rotulo-pergunta                       pic x(40) value "Qual a capital de".
+       77  ws-rotulo-revelacao                      pic x(20) value "A capital de".
+       77  ws-rotulo-conectivo                      pic x(20) value "eh".
+
+
+      *>--- filtro de regiao/dificuldade e sorteio sem repeticao
+       77  ws-opcao-regiao                          pic 9(01) value 0.
+       77  ws-opcao-dificuldade                     pic x(01) value "N".
+       77  ws-regiao-filtro                         pic x(10) value spaces.
+       77  ws-dificuldade-filtro                    pic 9(01) value 0.
+       01  ws-pool-indices occurs 27                pic 9(02).
+       77  ws-pool-tamanho                          pic 9(02) value 0.
+       77  ws-pool-restantes                        pic 9(02) value 0.
+       77  ws-pos-random                            pic 9(02) value 0.
+       77  ws-pool-ptr                              pic 9(03) value 1.
+       77  ws-pool-token                            pic x(02) value spaces.
+       77  ws-semente-random                        pic 9(06) value 0.
+       77  ws-random-descarte                       pic 9v9(09) value 0.
+
+
+      *>--- conferencia do arquivo mestre de estados
+       77  ws-quant-validos-reconc                  pic 9(02) value 0.
+       77  ws-quant-brancos                         pic 9(02) value 0.
+       77  ws-quant-duplicados                      pic 9(02) value 0.
+       77  ws-achou-duplicado                       pic x(01) value "N".
+           88  ws-eh-duplicado                      value "S".
+
+
+      *>--- checkpoint de partida em andamento
+       77  ws-retomar-jogo-ind                      pic x(01) value "N".
+           88  ws-retomar-jogo                      value "S".
+       77  ws-escolha-retomar                       pic x(01) value "N".
+       77  ws-rodada-atual                          pic 9(02) value 1.
+       77  ws-rodada-anterior                       pic 9(02) value 0.
+
+
+      *>--- detalhe de cada rodada, usado no relatorio final
+       01  ws-detalhe-rodadas occurs 9.
+           05 wsd-estado                           pic x(25).
+           05 wsd-capital                          pic x(25).
+           05 wsd-respostas occurs 8.
+               10 wsd-resp-nome                    pic x(10).
+               10 wsd-resp-texto                   pic x(25).
+               10 wsd-resp-acerto                  pic x(01).
+
+
+      *>--- normalizacao da resposta informada
+       77  ws-norm-trabalho                         pic x(25).
+       77  ws-norm-resposta                         pic x(25).
+       77  ws-norm-compacto                         pic x(25).
+       77  ws-norm-ultimo-espaco                    pic x(01).
+       77  ws-norm-pos                              pic 9(02).
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+
+      *>--- declaração de tela
+       screen section.
+
+
+
+      *>--- declaração do corpo do programa
+       procedure division.
+
+
+           perform sortear-semente.
+           perform verificar-checkpoint.
+           if not ws-retomar-jogo
+               perform selecionar-baralho
+           end-if
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+
+      *>-----------------------------------------------------------------
+      *> Sortear Semente
+      *>-----------------------------------------------------------------
+      *> Semeia o gerador de numeros aleatorios uma unica vez, no inicio
+      *> do programa, a partir do relogio do sistema. FUNCTION RANDOM
+      *> chamada com o mesmo argumento literal sempre gera a mesma
+      *> sequencia; semeando aqui com um valor que varia a cada execucao
+      *> e usando FUNCTION RANDOM sem argumento nas chamadas seguintes
+      *> (em gerar-random), cada partida sorteia estados em uma ordem
+      *> diferente.
+      *>-----------------------------------------------------------------
+       sortear-semente section.
+
+
+           move function current-date(9:6) to ws-semente-random
+           compute ws-random-descarte = function random(ws-semente-random)
+
+           .
+       sortear-semente-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           open input arqEstados
+
+           if ws-fs-arqEstados <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+
+           else
+               *>mover o que está no arquivo para as variaveis de trabalho
+               perform varying ws-ind-est from 1 by 1 until ws-fs-arqEstados = 10
+                                                       or ws-ind-est > 27
+
+
+                   read arqEstados into ws-estados-capitais(ws-ind-est)
+                   if ws-fs-arqEstados <> 0 and ws-fs-arqEstados <> 10 then
+                       move 2                                  to ws-msn-erro-ofsset
+                       move ws-fs-arqEstados                   to ws-msn-erro-cod
+                       move "Erro ao ler arq. arqEstados "     to ws-msn-erro-text
+                       perform finaliza-anormal
+                   end-if
+
+               end-perform
+
+               perform reconciliar-estados
+
+           end-if
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Conferir se o arquivo mestre trouxe os 27 estados esperados,
+      *> sem registros em branco ou duplicados
+      *>-----------------------------------------------------------------
+       reconciliar-estados section.
+
+
+           move 0 to ws-quant-validos-reconc
+           move 0 to ws-quant-brancos
+           move 0 to ws-quant-duplicados
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-quant-estados
+
+               if ws-estado(ws-i) = spaces or ws-capital(ws-i) = spaces then
+
+                   add 1 to ws-quant-brancos
+
+               else
+
+                   add 1 to ws-quant-validos-reconc
+
+                   move "N" to ws-achou-duplicado
+                   perform varying ws-j from 1 by 1 until ws-j >= ws-i
+                       if ws-estado(ws-j) = ws-estado(ws-i) then
+                           move "S" to ws-achou-duplicado
+                       end-if
+                   end-perform
+
+                   if ws-eh-duplicado then
+                       add 1 to ws-quant-duplicados
+                       display "ATENCAO: estado duplicado no arquivo -> " ws-estado(ws-i)
+                   end-if
+
+               end-if
+
+           end-perform
+
+           if ws-quant-validos-reconc <> ws-quant-estados or ws-quant-brancos > 0
+                                                           or ws-quant-duplicados > 0 then
+
+               display " "
+               display "==================================================="
+               display " DIVERGENCIA NO ARQUIVO DE ESTADOS"
+               display "==================================================="
+               display " Esperado ......: " ws-quant-estados " registro(s)"
+               display " Validos lidos .: " ws-quant-validos-reconc " registro(s)"
+               display " Em branco .....: " ws-quant-brancos " registro(s)"
+               display " Duplicados ....: " ws-quant-duplicados " registro(s)"
+               display "==================================================="
+               display " O jogo vai continuar, mas alguns estados podem"
+               display " ficar de fora ou se repetir na mesma noite."
+               display "==================================================="
+               display " "
+               display "Pressione ENTER para continuar..."
+               accept ws-aux-erase
+
+           end-if
+
+
+           .
+       reconciliar-estados-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Escolha do baralho de perguntas
+      *>-----------------------------------------------------------------
+       selecionar-baralho section.
+
+
+           display erase
+           display "======================================================"
+           display "           ESCOLHA O BARALHO DE PERGUNTAS"
+           display "======================================================"
+           display " "
+           display "  1 - Capitais dos estados"
+           display "  2 - Bandeiras dos estados"
+           display "  3 - Data de fundacao dos estados"
+           display " "
+           display "Opcao: "
+           accept ws-deck-id
+
+           perform aplicar-baralho
+
+
+           .
+       selecionar-baralho-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Traduz o codigo do baralho no nome do arquivo e nos rotulos
+      *> usados nas telas de pergunta/revelacao
+      *>-----------------------------------------------------------------
+       aplicar-baralho section.
+
+
+           evaluate ws-deck-id
+
+               when 2
+                   move "bandeiras.txt"                         to ws-nome-arquivo-deck
+                   move "Qual a cor da bandeira de"              to ws-rotulo-pergunta
+                   move "A bandeira de"                          to ws-rotulo-revelacao
+                   move "eh"                                     to ws-rotulo-conectivo
+
+               when 3
+                   move "fundacao.txt"                           to ws-nome-arquivo-deck
+                   move "Em que ano foi fundado(a) o estado de"  to ws-rotulo-pergunta
+                   move "O estado de"                            to ws-rotulo-revelacao
+                   move "foi fundado(a) em"                      to ws-rotulo-conectivo
+
+               when other
+                   move 1                                        to ws-deck-id
+                   move "estados.txt"                            to ws-nome-arquivo-deck
+                   move "Qual a capital de"                      to ws-rotulo-pergunta
+                   move "A capital de"                           to ws-rotulo-revelacao
+                   move "eh"                                     to ws-rotulo-conectivo
+
+           end-evaluate
+
+
+           .
+       aplicar-baralho-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                   processamento do programa
+      *>-----------------------------------------------------------------
+       processamento section.
+
+           perform until ws-fechar-programa
+
+               if ws-retomar-jogo then
+
+      *>             o pool de estados ja sorteados/restantes veio do
+      *>             checkpoint (carregar-checkpoint); remontar o pool
+      *>             aqui devolveria ao jogo os estados ja perguntados
+      *>             antes da queda
+                   perform inicializar-detalhe-retomada
+                   move "N" to ws-retomar-jogo-ind
+               else
+                   perform configurar-partida
+                   perform cad-nomes-jogadores
+               end-if
+
+               *>rodadas do jogo
+               perform until ws-rodada-atual > ws-funcionamento-jogo
+
+                   perform gerar-random
+                   perform entrada_capital
+
+                   add 1 to ws-rodada-atual
+                   perform salvar-checkpoint
+
+               end-perform
+               display erase
+
+               perform conferir-pontuacao
+               perform gerar-relatorio-rodadas
+               perform registrar-historico
+               perform zerar-tudo
+               perform limpar-checkpoint
+               perform limpar-detalhe-rodadas
+
+               display " "
+               display "   Deseja fechar o programa?  'S'/'N'"
+               accept  ws-escolha-fechar-prog
+               display erase
+
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                 blocos de comando do programa
+      *>-----------------------------------------------------------------
+
+
+      *>-----------------------------------------------------------------
+      *> Configuracao da partida: quantidade de jogadores, rodadas e
+      *> filtro de regiao/dificuldade
+      *>-----------------------------------------------------------------
+       configurar-partida section.
+
+
+           display erase
+           display "======================================================"
+           display "              CONFIGURACAO DA PARTIDA"
+           display "======================================================"
+           display " "
+
+           move 0 to ws-quant-jogadores
+           perform until ws-quant-jogadores >= 2 and ws-quant-jogadores <= 8
+               display "Quantidade de jogadores (2 a 8): "
+               accept ws-quant-jogadores
+           end-perform
+
+           move 0 to ws-funcionamento-jogo
+           perform until ws-funcionamento-jogo >= 1 and ws-funcionamento-jogo <= 9
+               display "Quantidade de rodadas (1 a 9): "
+               accept ws-funcionamento-jogo
+           end-perform
+
+           perform selecionar-regiao
+           perform montar-pool
+
+           if ws-funcionamento-jogo > ws-pool-tamanho then
+               display " "
+               display "Aviso: o filtro escolhido so tem " ws-pool-tamanho " estado(s) disponivel(is)."
+               display "A quantidade de rodadas sera ajustada para " ws-pool-tamanho "."
+               move ws-pool-tamanho to ws-funcionamento-jogo
+           end-if
+
+           move 1 to ws-rodada-atual
+
+
+           .
+       configurar-partida-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Escolha do filtro de regiao e do modo facil
+      *>-----------------------------------------------------------------
+       selecionar-regiao section.
+
+
+           display " "
+           display "Restringir o sorteio por regiao?"
+           display "  0 - Todas as regioes"
+           display "  1 - Norte"
+           display "  2 - Nordeste"
+           display "  3 - Centro-Oeste"
+           display "  4 - Sudeste"
+           display "  5 - Sul"
+           display "Opcao: "
+           accept ws-opcao-regiao
+
+           evaluate ws-opcao-regiao
+               when 1  move "NORTE"      to ws-regiao-filtro
+               when 2  move "NORDESTE"   to ws-regiao-filtro
+               when 3  move "CENTRO-OE"  to ws-regiao-filtro
+               when 4  move "SUDESTE"    to ws-regiao-filtro
+               when 5  move "SUL"        to ws-regiao-filtro
+               when other move spaces    to ws-regiao-filtro
+           end-evaluate
+
+           display " "
+           display "Modo facil (somente capitais mais conhecidas)?  'S'/'N'"
+           accept ws-opcao-dificuldade
+
+           if ws-opcao-dificuldade = "S" then
+               move 1 to ws-dificuldade-filtro
+           else
+               move 0 to ws-dificuldade-filtro
+           end-if
+
+
+           .
+       selecionar-regiao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Monta a lista de estados validos para o sorteio, respeitando o
+      *> filtro de regiao/dificuldade escolhido
+      *>-----------------------------------------------------------------
+       montar-pool section.
+
+
+           move 0 to ws-pool-tamanho
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-quant-estados
+
+               if ws-estado(ws-i) <> spaces
+                  and (ws-regiao-filtro = spaces or ws-regiao(ws-i) = ws-regiao-filtro)
+                  and (ws-dificuldade-filtro = 0 or ws-dificuldade(ws-i) = ws-dificuldade-filtro) then
+
+                   add 1 to ws-pool-tamanho
+                   move ws-i to ws-pool-indices(ws-pool-tamanho)
+
+               end-if
+
+           end-perform
+
+           if ws-pool-tamanho = 0 then
+
+               display " "
+               display "Nenhum estado corresponde ao filtro escolhido. Usando todos os estados."
+               move spaces to ws-regiao-filtro
+               move 0      to ws-dificuldade-filtro
+
+               perform varying ws-i from 1 by 1 until ws-i > ws-quant-estados
+                   if ws-estado(ws-i) <> spaces then
+                       add 1 to ws-pool-tamanho
+                       move ws-i to ws-pool-indices(ws-pool-tamanho)
+                   end-if
+               end-perform
+
+           end-if
+
+           move ws-pool-tamanho to ws-pool-restantes
+
+
+           .
+       montar-pool-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Cadastro dos jogadores
+      *>-----------------------------------------------------------------
+       cad-nomes-jogadores section.
+
+
+           move 1 to ws-i
+
+           *>-- ler o nome dos jogadores
+           perform ws-quant-jogadores times
+               display "Nome do " ws-i " jogador:"
+               accept nome(ws-i)
+               display " "
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       cad-nomes-jogadores-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Gerar Random
+      *>-----------------------------------------------------------------
+      *> Sorteia um estado ainda nao utilizado nesta partida, dentro do
+      *> pool de estados liberado pelo filtro de regiao/dificuldade
+      *>. Cada estado sorteado é removido do pool ate o
+      *> fim da partida, garantindo que nao se repita.
+      *>-----------------------------------------------------------------
+       gerar-random section.
+
+
+           compute ws-pos-random = function random * ws-pool-restantes + 1
+
+           move ws-pool-indices(ws-pos-random)      to ws-num-random
+           move ws-pool-indices(ws-pool-restantes)  to ws-pool-indices(ws-pos-random)
+           subtract 1 from ws-pool-restantes
+
+
+           .
+       gerar-random-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Entrada Das Capitais
+      *>-----------------------------------------------------------------
+       entrada_capital section.
+
+
+           display erase
+           display function trim(ws-rotulo-pergunta) " "
+                   function trim(ws-estado(ws-num-random)) "?"
+           display " "
+           display "   -- pode responder sem se preocupar com acentos ou maiusculas --"
+           display " "
+
+           move ws-estado(ws-num-random)  to wsd-estado(ws-rodada-atual)
+           move ws-capital(ws-num-random) to wsd-capital(ws-rodada-atual)
+
+           *>entrada da capital pelo usuario
+           move 1 to ws-i
+           perform ws-quant-jogadores times
+               display "Vez do(a): " nome (ws-i)
+               accept escolha(ws-i)
+               display " "
+
+               move nome(ws-i)   to wsd-resp-nome(ws-rodada-atual, ws-i)
+               move escolha(ws-i) to wsd-resp-texto(ws-rodada-atual, ws-i)
+
+               *>conferir se a entrada corresponde a resposta, tolerando
+               *>diferencas de maiusculas, espacos e acentos
+               move escolha(ws-i)              to ws-norm-trabalho
+               perform normalizar-texto
+               move ws-norm-trabalho           to ws-norm-resposta
+
+               move ws-capital(ws-num-random)  to ws-norm-trabalho
+               perform normalizar-texto
+
+               if ws-norm-resposta = ws-norm-trabalho then
+                   add 1 to pontuacao(ws-i)
+                   move "S" to wsd-resp-acerto(ws-rodada-atual, ws-i)
+               else
+                   move "N" to wsd-resp-acerto(ws-rodada-atual, ws-i)
+               end-if
+
+               add 1 to ws-i
+
+           end-perform
+
+           display function trim(ws-rotulo-revelacao) " "
+                   function trim(ws-estado(ws-num-random)) " "
+                   function trim(ws-rotulo-conectivo) " "
+                   function trim(ws-capital(ws-num-random))
+           accept ws-aux-erase
+           display erase
+
+
+           .
+       entrada_capital-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Normaliza um texto de 25 posicoes para comparacao: remove
+      *> acentos comuns, converte para maiusculas, elimina espacos
+      *> duplicados e as sobras nas bordas
+      *>-----------------------------------------------------------------
+       normalizar-texto section.
+
+
+           perform remover-acentos
+
+           move function upper-case(ws-norm-trabalho) to ws-norm-trabalho
+           move function trim(ws-norm-trabalho)        to ws-norm-trabalho
+
+           perform compactar-espacos
+
+           move function trim(ws-norm-trabalho) to ws-norm-trabalho
+
+
+           .
+       normalizar-texto-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Remove os acentos comuns do portugues, letra por letra. Cada
+      *> vogal acentuada ocupa 2 bytes (UTF-8); trocar o acento por uma
+      *> unica letra base encurta o texto, por isso a copia eh feita
+      *> byte a byte para uma area de saida em vez de um INSPECT
+      *> REPLACING (que exigiria um literal de reposicao do mesmo
+      *> tamanho do acento e deixaria um espaco sobrando no meio da
+      *> palavra)
+      *>-----------------------------------------------------------------
+       remover-acentos section.
+
+
+           move spaces to ws-norm-compacto
+           move 0      to ws-norm-pos
+           move 1      to ws-k
+
+           perform until ws-k > 25
+
+               if ws-k <= 24 then
+
+                   evaluate ws-norm-trabalho(ws-k:2)
+                       when "á" when "à" when "â" when "ã"
+                           add 1 to ws-norm-pos
+                           move "a" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "Á" when "À" when "Â" when "Ã"
+                           add 1 to ws-norm-pos
+                           move "A" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "é" when "ê"
+                           add 1 to ws-norm-pos
+                           move "e" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "É" when "Ê"
+                           add 1 to ws-norm-pos
+                           move "E" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "í"
+                           add 1 to ws-norm-pos
+                           move "i" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "Í"
+                           add 1 to ws-norm-pos
+                           move "I" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "ó" when "ô" when "õ"
+                           add 1 to ws-norm-pos
+                           move "o" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "Ó" when "Ô" when "Õ"
+                           add 1 to ws-norm-pos
+                           move "O" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "ú"
+                           add 1 to ws-norm-pos
+                           move "u" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "Ú"
+                           add 1 to ws-norm-pos
+                           move "U" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "ç"
+                           add 1 to ws-norm-pos
+                           move "c" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when "Ç"
+                           add 1 to ws-norm-pos
+                           move "C" to ws-norm-compacto(ws-norm-pos:1)
+                           add 2 to ws-k
+                       when other
+                           add 1 to ws-norm-pos
+                           move ws-norm-trabalho(ws-k:1) to ws-norm-compacto(ws-norm-pos:1)
+                           add 1 to ws-k
+                   end-evaluate
+
+               else
+
+                   add 1 to ws-norm-pos
+                   move ws-norm-trabalho(ws-k:1) to ws-norm-compacto(ws-norm-pos:1)
+                   add 1 to ws-k
+
+               end-if
+
+           end-perform
+
+           move ws-norm-compacto to ws-norm-trabalho
+
+
+           .
+       remover-acentos-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Reduz sequencias de espacos internos a um unico espaco
+      *>-----------------------------------------------------------------
+       compactar-espacos section.
+
+
+           move spaces to ws-norm-compacto
+           move 0      to ws-norm-pos
+           move "S"    to ws-norm-ultimo-espaco
+
+           perform varying ws-k from 1 by 1 until ws-k > 25
+
+               if ws-norm-trabalho(ws-k:1) = space then
+
+                   if ws-norm-ultimo-espaco = "N" then
+                       add 1 to ws-norm-pos
+                       move space to ws-norm-compacto(ws-norm-pos:1)
+                       move "S"   to ws-norm-ultimo-espaco
+                   end-if
+
+               else
+
+                   add 1 to ws-norm-pos
+                   move ws-norm-trabalho(ws-k:1) to ws-norm-compacto(ws-norm-pos:1)
+                   move "N" to ws-norm-ultimo-espaco
+
+               end-if
+
+           end-perform
+
+           move ws-norm-compacto to ws-norm-trabalho
+
+
+           .
+       compactar-espacos-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Conferir Pontuação
+      *>-----------------------------------------------------------------
+       conferir-pontuacao section.
+
+
+       *>  colocar na ordem crescente
+           move  0 to ws-i
+           move "trocou" to ws-controle
+           perform until ws-controle <> "trocou"
+
+               move 1 to ws-i
+               move "Ntrocou" to ws-controle
+
+               perform until ws-i = ws-quant-jogadores
+
+                   if pontuacao(ws-i) > pontuacao(ws-i + 1) then
+
+                       move nome(ws-i + 1)         to ws-aux-nome
+                       move nome(ws-i)             to nome(ws-i + 1)
+                       move ws-aux-nome            to nome(ws-i)
+
+                       move pontuacao(ws-i + 1)    to ws-aux-pontuacao
+                       move pontuacao(ws-i)        to pontuacao(ws-i + 1)
+                       move ws-aux-pontuacao       to pontuacao(ws-i)
+
+                       move "trocou" to ws-controle
+
+                   end-if
+
+                   add 1 to ws-i
+
+               end-perform
+
+           end-perform
+
+           move ws-quant-jogadores to ws-i
+           move ws-quant-jogadores to ws-auxiliar
+
+           *>saida do nome do jogador que está na ultima posicao na ordem crescente (0,0,2,4), ou seja, tem a maior pontuacao'4'(vencedor)
+           perform until ws-auxiliar <> ws-i
+
+               display " "
+               display " "
+               display "------------------ CAMPEOES -------------------"
+               display " "
+               if pontuacao(ws-i) <> 0 then
+
+                   display "O(a) " nome(ws-auxiliar) " eh o campeao(a) com " pontuacao(ws-auxiliar) " pontos."
+
+               end-if
+
+               subtract 1 from ws-i
+
+           end-perform
+
+          *>confere se tem empate de pontos
+           perform until ws-i = 0
+
+               if pontuacao(ws-auxiliar) = pontuacao(ws-i) and pontuacao(ws-i) <> 0 then
+
+                   display "O(a) " nome(ws-i) " eh o campeao(a) com "
+                   pontuacao(ws-i) " pontos."
+                   subtract 1 from ws-i
+
+               else
+                   subtract 1 from ws-i
+
+               end-if
+
+           end-perform
+
+
+           display " "
+           display " "
+           display "----------- PONTUACAO DOS JOGADORES -----------"
+
+           *>--- mostrar na ordem decrescente
+           *>subtract 1 from auxiliar
+           move ws-quant-jogadores to ws-i
+           display " "
+           perform ws-quant-jogadores times
+               display "Nome: " nome(ws-i) "  " "Pontuacao: " pontuacao(ws-i)
+               subtract 1 from ws-i
+           end-perform
+
+           .
+       conferir-pontuacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Registra o placar final da partida no historico entre noites
+      *> de jogo
+      *>-----------------------------------------------------------------
+       registrar-historico section.
+
+
+           open extend arqHistorico
+           if ws-fs-arqHistorico = 35 then
+               open output arqHistorico
+               if ws-fs-arqHistorico <> 0 then
+                   move 5                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                  to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqHistorico "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-arqHistorico <> 0 then
+                   move 5                                   to ws-msn-erro-ofsset
+                   move ws-fs-arqHistorico                  to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqHistorico "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           move spaces to fs-linha-historico
+           string "=== " function current-date(1:4) "-" function current-date(5:2) "-"
+                  function current-date(7:2) " " function current-date(9:2) ":"
+                  function current-date(11:2) ":" function current-date(13:2) " ==="
+                  delimited by size into fs-linha-historico
+           write fs-linha-historico
+           perform verificar-escrita-historico
+
+           move 1 to ws-i
+           perform ws-quant-jogadores times
+               move spaces to fs-linha-historico
+               string "Nome: " nome(ws-i) "  Pontuacao: " pontuacao(ws-i)
+                      delimited by size into fs-linha-historico
+               write fs-linha-historico
+               perform verificar-escrita-historico
+               add 1 to ws-i
+           end-perform
+
+           close arqHistorico
+           if ws-fs-arqHistorico <> 0 then
+               move 11                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                    to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqHistorico "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       registrar-historico-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Confere o status da ultima escrita em arqHistorico
+      *>-----------------------------------------------------------------
+       verificar-escrita-historico section.
+
+
+           if ws-fs-arqHistorico <> 0 then
+               move 10                                    to ws-msn-erro-ofsset
+               move ws-fs-arqHistorico                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqHistorico "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       verificar-escrita-historico-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Gera o relatorio detalhado da ultima partida (relatorio-jogo.txt)
+      *> e acrescenta o detalhe de cada resposta ao historico acumulado
+      *> de rodadas, usado no relatorio de estados mais errados
+      *>-----------------------------------------------------------------
+       gerar-relatorio-rodadas section.
+
+
+           open output arqRelatorio
+           if ws-fs-arqRelatorio <> 0 then
+               move 6                                   to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqRelatorio "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           open extend arqHistRodadas
+           if ws-fs-arqHistRodadas = 35 then
+               open output arqHistRodadas
+               if ws-fs-arqHistRodadas <> 0 then
+                   move 7                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqHistRodadas                  to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqHistRodadas "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           else
+               if ws-fs-arqHistRodadas <> 0 then
+                   move 7                                     to ws-msn-erro-ofsset
+                   move ws-fs-arqHistRodadas                  to ws-msn-erro-cod
+                   move "Erro ao abrir arq. arqHistRodadas "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+           end-if
+
+           move spaces to fs-linha-relatorio
+           string "Relatorio da partida - " function current-date(1:4) "-"
+                  function current-date(5:2) "-" function current-date(7:2) " "
+                  function current-date(9:2) ":" function current-date(11:2)
+                  delimited by size into fs-linha-relatorio
+           write fs-linha-relatorio
+           perform verificar-escrita-relatorio
+
+           move spaces to fs-linha-relatorio
+           write fs-linha-relatorio
+           perform verificar-escrita-relatorio
+
+           move 1 to ws-r
+           perform until ws-r > ws-funcionamento-jogo
+
+               if wsd-capital(ws-r) = spaces then
+
+      *>           rodada anterior a uma retomada de checkpoint, sem
+      *>           detalhe em memoria: registra apenas um aviso, sem
+      *>           lancar linhas para o historico acumulado de estados
+                   move spaces to fs-linha-relatorio
+                   string "Rodada " ws-r ": " wsd-estado(ws-r)
+                          delimited by size into fs-linha-relatorio
+                   write fs-linha-relatorio
+                   perform verificar-escrita-relatorio
+
+               else
+
+                   move spaces to fs-linha-relatorio
+                   string "Rodada " ws-r ": " wsd-estado(ws-r) " - resposta correta: " wsd-capital(ws-r)
+                          delimited by size into fs-linha-relatorio
+                   write fs-linha-relatorio
+                   perform verificar-escrita-relatorio
+
+                   move 1 to ws-i
+                   perform until ws-i > ws-quant-jogadores
+
+                       move spaces to fs-linha-relatorio
+                       if wsd-resp-acerto(ws-r, ws-i) = "S" then
+                           string "   " wsd-resp-nome(ws-r, ws-i) " respondeu " wsd-resp-texto(ws-r, ws-i) " - ACERTOU"
+                                  delimited by size into fs-linha-relatorio
+                       else
+                           string "   " wsd-resp-nome(ws-r, ws-i) " respondeu " wsd-resp-texto(ws-r, ws-i) " - ERROU"
+                                  delimited by size into fs-linha-relatorio
+                       end-if
+                       write fs-linha-relatorio
+                       perform verificar-escrita-relatorio
+
+                       move spaces to fs-linha-histrod
+                       if wsd-resp-acerto(ws-r, ws-i) = "S" then
+                           string wsd-estado(ws-r) ";ACERTO;" ws-deck-id
+                                  delimited by size into fs-linha-histrod
+                       else
+                           string wsd-estado(ws-r) ";ERRO;"   ws-deck-id
+                                  delimited by size into fs-linha-histrod
+                       end-if
+                       write fs-linha-histrod
+                       perform verificar-escrita-histrodadas
+
+                       add 1 to ws-i
+
+                   end-perform
+
+               end-if
+
+               move spaces to fs-linha-relatorio
+               write fs-linha-relatorio
+               perform verificar-escrita-relatorio
+
+               add 1 to ws-r
+
+           end-perform
+
+           close arqRelatorio
+           close arqHistRodadas
+
+
+           .
+       gerar-relatorio-rodadas-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Confere o status da ultima escrita em arqRelatorio
+      *>-----------------------------------------------------------------
+       verificar-escrita-relatorio section.
+
+
+           if ws-fs-arqRelatorio <> 0 then
+               move 8                                     to ws-msn-erro-ofsset
+               move ws-fs-arqRelatorio                    to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqRelatorio "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       verificar-escrita-relatorio-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Confere o status da ultima escrita em arqHistRodadas
+      *>-----------------------------------------------------------------
+       verificar-escrita-histrodadas section.
+
+
+           if ws-fs-arqHistRodadas <> 0 then
+               move 9                                      to ws-msn-erro-ofsset
+               move ws-fs-arqHistRodadas                   to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqHistRodadas "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       verificar-escrita-histrodadas-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Limpa a tabela de detalhe de rodadas, preparando a proxima
+      *> partida
+      *>-----------------------------------------------------------------
+       limpar-detalhe-rodadas section.
+
+
+           perform varying ws-i from 1 by 1 until ws-i > 9
+               move spaces to ws-detalhe-rodadas(ws-i)
+           end-perform
+
+
+           .
+       limpar-detalhe-rodadas-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Ao retomar uma partida via checkpoint, as rodadas anteriores a
+      *> retomada nao tem detalhe em memoria (o checkpoint so guarda
+      *> nomes/pontuacao/numero da rodada). Preenche essas rodadas com
+      *> um aviso, para que o relatorio final nao grave lixo e o
+      *> historico acumulado de estados nao receba dados incorretos
+      *>-----------------------------------------------------------------
+       inicializar-detalhe-retomada section.
+
+
+           perform limpar-detalhe-rodadas
+
+           if ws-rodada-atual > 1
+               compute ws-rodada-anterior = ws-rodada-atual - 1
+               perform varying ws-r from 1 by 1 until ws-r > ws-rodada-anterior
+                   move "(rodada nao registrada)"
+                                          to wsd-estado(ws-r)
+                   move spaces            to wsd-capital(ws-r)
+               end-perform
+           end-if
+
+
+           .
+       inicializar-detalhe-retomada-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Verifica se existe uma partida em andamento salva em checkpoint
+      *> e, se o host confirmar, restaura o estado da partida
+      *>-----------------------------------------------------------------
+       verificar-checkpoint section.
+
+
+           move "N" to ws-retomar-jogo-ind
+
+           open input arqCheckpoint
+
+           if ws-fs-arqCheckpoint = 0 then
+
+               read arqCheckpoint into fs-linha-checkpoint
+
+               if ws-fs-arqCheckpoint = 0 then
+
+                   close arqCheckpoint
+
+                   display " "
+                   display "Foi encontrada uma partida em andamento."
+                   display "Deseja retomar a ultima partida?  'S'/'N'"
+                   accept ws-escolha-retomar
+
+                   if ws-escolha-retomar = "S" then
+                       perform carregar-checkpoint
+                       move "S" to ws-retomar-jogo-ind
+                   else
+                       perform limpar-checkpoint
+                   end-if
+
+               else
+                   close arqCheckpoint
+               end-if
+
+           end-if
+
+
+           .
+       verificar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Le o checkpoint e restaura o baralho, a configuracao e o placar
+      *> parcial da partida interrompida
+      *>-----------------------------------------------------------------
+       carregar-checkpoint section.
+
+
+           open input arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 14                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCheckpoint "   to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           read arqCheckpoint into fs-linha-checkpoint
+           perform verificar-leitura-checkpoint
+
+           unstring fs-linha-checkpoint delimited by ";"
+               into ws-deck-id ws-quant-jogadores ws-funcionamento-jogo
+                    ws-rodada-atual ws-regiao-filtro ws-dificuldade-filtro
+
+           perform aplicar-baralho
+
+           move 1 to ws-i
+           perform until ws-i > ws-quant-jogadores
+
+               read arqCheckpoint into fs-linha-checkpoint
+               perform verificar-leitura-checkpoint
+               unstring fs-linha-checkpoint delimited by ";"
+                   into nome(ws-i) pontuacao(ws-i)
+
+               add 1 to ws-i
+
+           end-perform
+
+      *>     linha do pool de estados ainda nao sorteados, gravada por
+      *>     salvar-checkpoint, para manter a garantia de nao repetir
+      *>     um estado ja perguntado antes da queda
+           read arqCheckpoint into fs-linha-checkpoint
+           perform verificar-leitura-checkpoint
+
+           move 1 to ws-pool-ptr
+           unstring fs-linha-checkpoint delimited by ";"
+               into ws-pool-token with pointer ws-pool-ptr
+           move ws-pool-token to ws-pool-restantes
+
+           perform varying ws-i from 1 by 1 until ws-i > ws-pool-restantes
+               unstring fs-linha-checkpoint delimited by ";"
+                   into ws-pool-token with pointer ws-pool-ptr
+               move ws-pool-token to ws-pool-indices(ws-i)
+           end-perform
+
+           close arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 15                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCheckpoint "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       carregar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Verifica o status apos cada leitura do arquivo de checkpoint;
+      *> um arquivo gravado por salvar-checkpoint sempre tem exatamente
+      *> as linhas que este paragrafo le, entao um fim de arquivo (10)
+      *> aqui so pode significar um checkpoint truncado/corrompido
+      *>-----------------------------------------------------------------
+       verificar-leitura-checkpoint section.
+
+
+           if ws-fs-arqCheckpoint <> 0 then
+               move 16                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao ler arq. arqCheckpoint "     to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       verificar-leitura-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Grava o checkpoint da partida em andamento (rodada atual,
+      *> jogadores e pontuacao) apos cada rodada jogada
+      *>-----------------------------------------------------------------
+       salvar-checkpoint section.
+
+
+           open output arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 3                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                  to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqCheckpoint "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move spaces to fs-linha-checkpoint
+           string ws-deck-id ";" ws-quant-jogadores ";" ws-funcionamento-jogo ";"
+                  ws-rodada-atual ";" ws-regiao-filtro ";" ws-dificuldade-filtro
+                  delimited by size into fs-linha-checkpoint
+           write fs-linha-checkpoint
+           perform verificar-escrita-checkpoint
+
+           move 1 to ws-i
+           perform ws-quant-jogadores times
+               move spaces to fs-linha-checkpoint
+               string nome(ws-i) ";" pontuacao(ws-i) delimited by size into fs-linha-checkpoint
+               write fs-linha-checkpoint
+               perform verificar-escrita-checkpoint
+               add 1 to ws-i
+           end-perform
+
+      *>     linha do pool de estados ainda nao sorteados, para que uma
+      *>     partida retomada nao repita um estado ja perguntado
+           move spaces to fs-linha-checkpoint
+           move 1 to ws-pool-ptr
+           string ws-pool-restantes delimited by size
+                  into fs-linha-checkpoint with pointer ws-pool-ptr
+           perform varying ws-i from 1 by 1 until ws-i > ws-pool-restantes
+               string ";" ws-pool-indices(ws-i) delimited by size
+                      into fs-linha-checkpoint with pointer ws-pool-ptr
+           end-perform
+           write fs-linha-checkpoint
+           perform verificar-escrita-checkpoint
+
+           close arqCheckpoint
+           if ws-fs-arqCheckpoint <> 0 then
+               move 13                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqCheckpoint "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       salvar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Verifica o status apos cada gravacao no arquivo de checkpoint
+      *>-----------------------------------------------------------------
+       verificar-escrita-checkpoint section.
+
+
+           if ws-fs-arqCheckpoint <> 0 then
+               move 12                                    to ws-msn-erro-ofsset
+               move ws-fs-arqCheckpoint                   to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqCheckpoint "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           .
+       verificar-escrita-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Esvazia o checkpoint (partida concluida normalmente, ou o host
+      *> optou por nao retomar a partida anterior)
+      *>-----------------------------------------------------------------
+       limpar-checkpoint section.
+
+
+           open output arqCheckpoint
+           close arqCheckpoint
+
+
+           .
+       limpar-checkpoint-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Zerar Pontuação Dos Usuarios
+      *>-----------------------------------------------------------------
+       zerar-tudo section.
+
+
+           move 1 to ws-i
+           perform ws-quant-jogadores times
+               move 0 to pontuacao(ws-i)
+               add 1 to ws-i
+           end-perform
+
+
+           .
+       zerar-tudo-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Cadastro dos jogadores
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                   finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+           close arqEstados
+           if ws-fs-arqEstados <> 0 then
+               move 4                                      to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                       to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqEstados "      to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           display erase
+           display "            --FIM--"
+           stop run
+
+
+           .
+       finalizacao-exit.
+           exit.
+
