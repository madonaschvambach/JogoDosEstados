@@ -0,0 +1,403 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+
+      *>--- nome do programa
+       program-id. "programa01_03".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written.   08/08/2026.
+       date-compiled.  08/08/2026.
+
+      *>--- historico de alteracoes
+      *>  08/08/2026 - criacao do relatorio de estados mais errados,
+      *>               acumulado entre varias noites de jogo.
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+      *>   arquivo mestre de estados, usado apenas para ordenar o
+      *>   relatorio pela lista oficial de estados
+           select arqEstados assign to "estados.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqEstados.
+
+      *>   historico acumulado de rodadas, gravado pelo programa01_01
+           select arqHistRodadas assign to "historico-rodadas.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqHistRodadas.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd  arqEstados.
+       01  fs-estado-capital.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==fs==.
+
+       fd  arqHistRodadas.
+       01  fs-linha-histrod                          pic x(100).
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+
+       77  ws-fs-arqEstados                        pic 9(02).
+       77  ws-fs-arqHistRodadas                    pic 9(02).
+
+           copy "msg-erro.cpy".
+
+
+      *>--- tabela em memoria do arquivo mestre, na ordem oficial
+       01  ws-estados-capitais occurs 99.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==ws==.
+
+       77  ws-quant-estados                        pic 9(02) value 0.
+
+
+      *>--- acumuladores de acertos/erros por estado
+       01  ws-estatisticas occurs 99.
+           05 wse-estado                           pic x(25).
+           05 wse-acertos                          pic 9(04) value 0.
+           05 wse-erros                            pic 9(04) value 0.
+
+       77  ws-estado-lido                          pic x(25).
+       77  ws-resultado-lido                       pic x(06).
+       77  ws-deck-lido                            pic 9(01) value 0.
+       77  ws-histrod-ptr                          pic 9(03) value 1.
+       77  ws-i                                    pic 9(02).
+       77  ws-j                                    pic 9(02).
+       77  ws-pos-localizado                       pic 9(02) value 0.
+       77  ws-total-perguntas                      pic 9(05) value 0.
+
+      *>--- ordenacao do ranking, do estado mais errado para o menos
+       77  ws-aux-estado                           pic x(25).
+       77  ws-aux-acertos                          pic 9(04).
+       77  ws-aux-erros                            pic 9(04).
+       77  ws-opcao-confirma                       pic x(01) value "N".
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+
+      *>--- declaração de tela
+       screen section.
+
+
+
+      *>--- declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           open input arqEstados
+
+           if ws-fs-arqEstados <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+
+           else
+               move 0 to ws-quant-estados
+
+               perform until ws-fs-arqEstados = 10
+
+                   read arqEstados into ws-estados-capitais(ws-quant-estados + 1)
+
+                   if ws-fs-arqEstados = 0 then
+                       add 1 to ws-quant-estados
+                       move ws-estado(ws-quant-estados) to wse-estado(ws-quant-estados)
+                       move 0                           to wse-acertos(ws-quant-estados)
+                       move 0                           to wse-erros(ws-quant-estados)
+                   else
+                       if ws-fs-arqEstados <> 10 then
+                           move 2                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqEstados                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqEstados "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqEstados
+
+           end-if
+
+
+           perform carregar-historico
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Le o historico acumulado de rodadas e soma acertos/erros por
+      *> estado em ws-estatisticas
+      *>-----------------------------------------------------------------
+       carregar-historico section.
+
+
+           open input arqHistRodadas
+
+           if ws-fs-arqHistRodadas = 0 then
+
+               perform until ws-fs-arqHistRodadas = 10
+
+                   read arqHistRodadas into fs-linha-histrod
+
+                   if ws-fs-arqHistRodadas = 0 then
+                       move fs-linha-histrod(1:25)  to ws-estado-lido
+                       move fs-linha-histrod(27:6)  to ws-resultado-lido
+
+      *>               deck-id foi acrescentado como um terceiro campo
+      *>               delimitado por ";" ao final da linha; linhas
+      *>               gravadas antes dessa mudanca nao tem esse campo
+      *>               e, como so existia o baralho de capitais na
+      *>               epoca, sao tratadas como deck 1
+                       move 0                       to ws-deck-lido
+                       move 1                       to ws-histrod-ptr
+                       unstring fs-linha-histrod delimited by ";"
+                           into ws-estado-lido ws-resultado-lido ws-deck-lido
+                           with pointer ws-histrod-ptr
+                       if ws-deck-lido = 0 then
+                           move 1 to ws-deck-lido
+                       end-if
+
+                       if ws-deck-lido = 1 then
+
+                           perform localizar-estatistica
+
+                           if ws-pos-localizado <> 0 then
+                               add 1 to ws-total-perguntas
+                               if function trim(ws-resultado-lido) = "ACERTO" then
+                                   add 1 to wse-acertos(ws-pos-localizado)
+                               else
+                                   add 1 to wse-erros(ws-pos-localizado)
+                               end-if
+                           end-if
+
+                       end-if
+
+                   else
+                       if ws-fs-arqHistRodadas <> 10 then
+                           move 4                                     to ws-msn-erro-ofsset
+                           move ws-fs-arqHistRodadas                  to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqHistRodadas "    to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqHistRodadas
+
+           end-if
+
+
+           .
+       carregar-historico-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Localiza, em ws-estatisticas, a posicao do estado informado em
+      *> ws-estado-lido. Devolve a posicao em ws-pos-localizado (0 se
+      *> nao encontrado, o que indica um estado fora do arquivo mestre
+      *> atual).
+      *>-----------------------------------------------------------------
+       localizar-estatistica section.
+
+
+           move 0 to ws-pos-localizado
+           move 1 to ws-j
+
+           perform until ws-j > ws-quant-estados
+
+               if function trim(wse-estado(ws-j)) = function trim(ws-estado-lido) then
+                   move ws-j to ws-pos-localizado
+               end-if
+
+               add 1 to ws-j
+
+           end-perform
+
+
+           .
+       localizar-estatistica-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                 laco principal do relatorio
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           if ws-total-perguntas = 0 then
+               display " "
+               display "Nenhum historico de rodadas encontrado ainda."
+               display "Jogue algumas partidas no programa principal"
+               display "para acumular estatisticas."
+           else
+               perform ordenar-por-mais-errado
+               perform exibir-ranking
+           end-if
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Ordena ws-estatisticas(1 a ws-quant-estados) do estado com
+      *> mais erros para o com menos erros (bolha simples, tabela
+      *> pequena - no maximo 99 estados)
+      *>-----------------------------------------------------------------
+       ordenar-por-mais-errado section.
+
+
+           move 1 to ws-i
+           perform until ws-i >= ws-quant-estados
+
+               move ws-i to ws-j
+               add 1 to ws-j
+
+               perform until ws-j > ws-quant-estados
+
+                   if wse-erros(ws-j) > wse-erros(ws-i) then
+                       move wse-estado(ws-i)  to ws-aux-estado
+                       move wse-acertos(ws-i) to ws-aux-acertos
+                       move wse-erros(ws-i)   to ws-aux-erros
+
+                       move wse-estado(ws-j)  to wse-estado(ws-i)
+                       move wse-acertos(ws-j) to wse-acertos(ws-i)
+                       move wse-erros(ws-j)   to wse-erros(ws-i)
+
+                       move ws-aux-estado     to wse-estado(ws-j)
+                       move ws-aux-acertos    to wse-acertos(ws-j)
+                       move ws-aux-erros      to wse-erros(ws-j)
+                   end-if
+
+                   add 1 to ws-j
+
+               end-perform
+
+               add 1 to ws-i
+
+           end-perform
+
+
+           .
+       ordenar-por-mais-errado-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Exibe o ranking de estados do mais errado para o menos errado,
+      *> ignorando os que ainda nao foram perguntados em nenhuma noite
+      *>-----------------------------------------------------------------
+       exibir-ranking section.
+
+
+           display erase
+           display "======================================================"
+           display "   ESTADOS MAIS ERRADOS NO BARALHO DE CAPITAIS        "
+           display "           (HISTORICO ACUMULADO)                     "
+           display "======================================================"
+           display " "
+
+           move 1 to ws-i
+           perform until ws-i > ws-quant-estados
+
+               if wse-acertos(ws-i) + wse-erros(ws-i) > 0 then
+                   display ws-i ") " wse-estado(ws-i)
+                           " - erros: "   wse-erros(ws-i)
+                           "  acertos: "  wse-acertos(ws-i)
+               end-if
+
+               add 1 to ws-i
+
+           end-perform
+
+           display " "
+           display "Total de perguntas no historico: " ws-total-perguntas
+           display " "
+           display "Pressione ENTER para continuar..."
+           accept ws-opcao-confirma
+
+
+           .
+       exibir-ranking-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Finalizacao anormal do programa em caso de erro de arquivo
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                    finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           display erase
+           display "            --FIM--"
+           stop run
+
+
+           .
+       finalizacao-exit.
+           exit.
