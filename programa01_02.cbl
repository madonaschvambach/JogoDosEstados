@@ -0,0 +1,592 @@
+      $set sourceformat"free"
+
+      *>--- divisão de identificação do programa
+       identification division.
+
+      *>--- nome do programa
+       program-id. "programa01_02".
+
+      *>--- nome do autor
+       author. "Madona Schvambach".
+       installation. "PC".
+
+      *>--- data que o programa foi escrito
+       date-written.   08/08/2026.
+       date-compiled.  08/08/2026.
+
+      *>--- historico de alteracoes
+      *>  08/08/2026 - criacao do programa de manutencao do arquivo
+      *>               mestre de estados (incluir/alterar/excluir/listar).
+
+      *>--- divisao para configuração do programa
+       environment division.
+       configuration section.
+
+      *>--- declarado que será utilizado vírgulo ao invés de ponto
+           special-names. decimal-point is comma.
+
+      *>--- declaracao de recursos eternos
+       input-output Section.
+       file-control.
+
+
+      *>   arquivo mestre de estados/capitais
+           select arqEstados assign to "estados.txt"
+           organization    is line sequential
+           access mode     is sequential
+           file status     is  ws-fs-arqEstados.
+
+
+       i-o-control.
+
+
+      *>--- declaracao de variaveis
+       data division.
+
+      *>--- variáveis de arquivos
+       file section.
+
+
+       fd  arqEstados.
+       01  fs-estado-capital.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==fs==.
+
+
+      *>--- variavéis de trabalho
+       working-storage section.
+
+
+       77  ws-fs-arqEstados                        pic 9(02).
+
+           copy "msg-erro.cpy".
+
+
+      *>--- tabela em memoria do arquivo mestre, com folga para inclusoes
+       01  ws-estados-capitais occurs 27.
+           copy "estado-reg.cpy" replacing ==:PREFIXO:== by ==ws==.
+
+       77  ws-quant-estados                        pic 9(02) value 0.
+      *>--- programa01_01/03 mantem tabelas e sorteio de tamanho fixo
+      *>    27 (o baralho classico de estados brasileiros); o teto de
+      *>    inclusao aqui precisa acompanhar esse mesmo limite, senao um
+      *>    estado incluido alem dele nunca seria sorteado no jogo.
+       77  ws-max-estados                           pic 9(02) value 27.
+
+
+       77  ws-opcao-menu                            pic 9(01) value 0.
+       77  ws-opcao-confirma                        pic x(01) value "N".
+           88  ws-confirmou                         value "S".
+
+       77  ws-i                                    pic 9(02).
+       77  ws-pos-localizado                        pic 9(02) value 0.
+
+       77  ws-estado-busca                          pic x(25).
+       77  ws-alterou-algo                          pic x(01) value "N".
+           88  ws-tabela-alterada                   value "S".
+
+
+      *>--- campos de entrada para inclusao/alteracao de um registro
+       77  ws-ent-estado                            pic x(25).
+       77  ws-ent-capital                           pic x(25).
+       77  ws-ent-regiao                            pic x(10).
+       77  ws-ent-dificuldade                       pic 9(01).
+
+      *>--- validacao da regiao/dificuldade, contra o mesmo conjunto
+      *>    de valores usado pelo filtro de regiao do jogo principal
+       77  ws-regiao-ok                             pic x(01) value "N".
+           88  ws-regiao-valida                     value "S".
+       77  ws-dificuldade-ok                        pic x(01) value "N".
+           88  ws-dificuldade-valida                value "S".
+
+
+      *>--- variaveis para comunicaçao entre programa
+       linkage section.
+
+
+
+      *>--- declaração de tela
+       screen section.
+
+
+
+      *>--- declaração do corpo do programa
+       procedure division.
+
+
+           perform inicializacao.
+           perform processamento.
+           perform finalizacao.
+
+
+      *>-----------------------------------------------------------------
+      *>                   inicializacao do programa
+      *>-----------------------------------------------------------------
+       inicializacao section.
+
+
+           open input arqEstados
+
+           if ws-fs-arqEstados <> 0 then
+               move 1                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Erro ao abrir arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+
+           else
+               move 0 to ws-quant-estados
+
+               perform until ws-fs-arqEstados = 10
+
+                   read arqEstados into ws-estados-capitais(ws-quant-estados + 1)
+
+                   if ws-fs-arqEstados = 0 then
+                       add 1 to ws-quant-estados
+                   else
+                       if ws-fs-arqEstados <> 10 then
+                           move 2                                  to ws-msn-erro-ofsset
+                           move ws-fs-arqEstados                   to ws-msn-erro-cod
+                           move "Erro ao ler arq. arqEstados "     to ws-msn-erro-text
+                           perform finaliza-anormal
+                       end-if
+                   end-if
+
+               end-perform
+
+               close arqEstados
+
+           end-if
+
+
+           .
+       inicializacao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                 laco principal de manutencao
+      *>-----------------------------------------------------------------
+       processamento section.
+
+
+           move "N" to ws-opcao-confirma
+
+           perform until ws-confirmou
+
+               perform exibir-menu
+               accept ws-opcao-menu
+
+               evaluate ws-opcao-menu
+                   when 1
+                       perform listar-estados
+                   when 2
+                       perform incluir-estado
+                   when 3
+                       perform alterar-estado
+                   when 4
+                       perform excluir-estado
+                   when 5
+                       move "S" to ws-opcao-confirma
+                   when other
+                       display "Opcao invalida."
+               end-evaluate
+
+           end-perform
+
+
+           .
+       processamento-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Exibe o menu de manutencao do arquivo mestre de estados
+      *>-----------------------------------------------------------------
+       exibir-menu section.
+
+
+           display erase
+           display "======================================================"
+           display "        MANUTENCAO DO ARQUIVO MESTRE DE ESTADOS       "
+           display "======================================================"
+           display " "
+           display "  1 - Listar estados"
+           display "  2 - Incluir estado"
+           display "  3 - Alterar estado"
+           display "  4 - Excluir estado"
+           display "  5 - Sair e gravar"
+           display " "
+           display "Opcao: "
+
+
+           .
+       exibir-menu-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Lista todos os estados atualmente carregados em memoria
+      *>-----------------------------------------------------------------
+       listar-estados section.
+
+
+           display " "
+           move 1 to ws-i
+           perform until ws-i > ws-quant-estados
+
+               display ws-i ") " ws-estado(ws-i) " - " ws-capital(ws-i)
+                       " (" ws-regiao(ws-i) "/" ws-dificuldade(ws-i) ")"
+
+               add 1 to ws-i
+
+           end-perform
+
+           display " "
+           display "Pressione ENTER para continuar..."
+           accept ws-opcao-confirma
+
+
+           .
+       listar-estados-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Inclui um novo estado no arquivo mestre, respeitando o layout
+      *> pic x(25)/x(25) usado por fs-estados-capitais
+      *>-----------------------------------------------------------------
+       incluir-estado section.
+
+
+           if ws-quant-estados >= ws-max-estados then
+               display " "
+               display "Arquivo mestre cheio, nao eh possivel incluir."
+               display "Pressione ENTER para continuar..."
+               accept ws-opcao-confirma
+           else
+
+               display " "
+               display "Nome do estado: "
+               accept ws-ent-estado
+               perform until ws-ent-estado <> spaces
+                   display "Nome do estado nao pode ficar em branco."
+                   display "Nome do estado: "
+                   accept ws-ent-estado
+               end-perform
+
+               move ws-ent-estado to ws-estado-busca
+               perform localizar-estado
+
+               if ws-pos-localizado <> 0 then
+                   display " "
+                   display "Estado ja cadastrado, inclusao cancelada."
+                   display "Pressione ENTER para continuar..."
+                   accept ws-opcao-confirma
+               else
+
+                   display "Capital: "
+                   accept ws-ent-capital
+                   perform until ws-ent-capital <> spaces
+                       display "Capital nao pode ficar em branco."
+                       display "Capital: "
+                       accept ws-ent-capital
+                   end-perform
+
+                   move "N" to ws-regiao-ok
+                   perform until ws-regiao-valida
+                       display "Regiao (NORTE/NORDESTE/CENTRO-OE/SUDESTE/SUL): "
+                       accept ws-ent-regiao
+                       perform validar-regiao
+                       if not ws-regiao-valida then
+                           display "Regiao invalida."
+                       end-if
+                   end-perform
+
+                   move "N" to ws-dificuldade-ok
+                   perform until ws-dificuldade-valida
+                       display "Dificuldade (1-facil, 2-media, 3-dificil): "
+                       accept ws-ent-dificuldade
+                       if ws-ent-dificuldade >= 1 and ws-ent-dificuldade <= 3 then
+                           move "S" to ws-dificuldade-ok
+                       else
+                           display "Dificuldade invalida."
+                       end-if
+                   end-perform
+
+                   add 1 to ws-quant-estados
+                   move ws-ent-estado        to ws-estado(ws-quant-estados)
+                   move ws-ent-capital       to ws-capital(ws-quant-estados)
+                   move ws-ent-regiao        to ws-regiao(ws-quant-estados)
+                   move ws-ent-dificuldade   to ws-dificuldade(ws-quant-estados)
+
+                   move "S" to ws-alterou-algo
+                   perform gravar-arquivo
+
+                   display " "
+                   display "Estado incluido com sucesso."
+                   display "Pressione ENTER para continuar..."
+                   accept ws-opcao-confirma
+
+               end-if
+
+           end-if
+
+
+           .
+       incluir-estado-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Altera um estado ja cadastrado, localizado pelo nome informado
+      *>-----------------------------------------------------------------
+       alterar-estado section.
+
+
+           display " "
+           display "Nome do estado a alterar: "
+           accept ws-estado-busca
+
+           perform localizar-estado
+
+           if ws-pos-localizado = 0 then
+               display " "
+               display "Estado nao encontrado."
+               display "Pressione ENTER para continuar..."
+               accept ws-opcao-confirma
+           else
+
+               display "Capital atual.: " ws-capital(ws-pos-localizado)
+               display "Nova capital (ENTER mantem a atual): "
+               accept ws-ent-capital
+               if ws-ent-capital <> spaces then
+                   move ws-ent-capital to ws-capital(ws-pos-localizado)
+               end-if
+
+               display "Regiao atual..: " ws-regiao(ws-pos-localizado)
+               move "N" to ws-regiao-ok
+               perform until ws-regiao-valida
+                   display "Nova regiao (ENTER mantem a atual, ou"
+                           " NORTE/NORDESTE/CENTRO-OE/SUDESTE/SUL): "
+                   accept ws-ent-regiao
+                   if ws-ent-regiao = spaces then
+                       move "S" to ws-regiao-ok
+                   else
+                       perform validar-regiao
+                       if not ws-regiao-valida then
+                           display "Regiao invalida."
+                       end-if
+                   end-if
+               end-perform
+               if ws-ent-regiao <> spaces then
+                   move ws-ent-regiao to ws-regiao(ws-pos-localizado)
+               end-if
+
+               display "Dificuldade atual..: " ws-dificuldade(ws-pos-localizado)
+               move "N" to ws-dificuldade-ok
+               perform until ws-dificuldade-valida
+                   display "Nova dificuldade (0 mantem a atual,"
+                           " 1-facil/2-media/3-dificil): "
+                   accept ws-ent-dificuldade
+                   if ws-ent-dificuldade = 0 then
+                       move "S" to ws-dificuldade-ok
+                   else
+                       if ws-ent-dificuldade >= 1 and ws-ent-dificuldade <= 3 then
+                           move "S" to ws-dificuldade-ok
+                       else
+                           display "Dificuldade invalida."
+                       end-if
+                   end-if
+               end-perform
+               if ws-ent-dificuldade <> 0 then
+                   move ws-ent-dificuldade to ws-dificuldade(ws-pos-localizado)
+               end-if
+
+               move "S" to ws-alterou-algo
+               perform gravar-arquivo
+
+               display " "
+               display "Estado alterado com sucesso."
+               display "Pressione ENTER para continuar..."
+               accept ws-opcao-confirma
+
+           end-if
+
+
+           .
+       alterar-estado-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Exclui um estado ja cadastrado, localizado pelo nome informado
+      *>-----------------------------------------------------------------
+       excluir-estado section.
+
+
+           display " "
+           display "Nome do estado a excluir: "
+           accept ws-estado-busca
+
+           perform localizar-estado
+
+           if ws-pos-localizado = 0 then
+               display " "
+               display "Estado nao encontrado."
+               display "Pressione ENTER para continuar..."
+               accept ws-opcao-confirma
+           else
+
+               move ws-pos-localizado to ws-i
+               perform until ws-i >= ws-quant-estados
+                   move ws-estados-capitais(ws-i + 1) to ws-estados-capitais(ws-i)
+                   add 1 to ws-i
+               end-perform
+
+               move spaces to ws-estados-capitais(ws-quant-estados)
+               subtract 1 from ws-quant-estados
+
+               move "S" to ws-alterou-algo
+               perform gravar-arquivo
+
+               display " "
+               display "Estado excluido com sucesso."
+               display "Pressione ENTER para continuar..."
+               accept ws-opcao-confirma
+
+           end-if
+
+
+           .
+       excluir-estado-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Localiza, em ws-estados-capitais, o estado cujo nome foi
+      *> informado em ws-estado-busca. Devolve a posicao em
+      *> ws-pos-localizado (0 se nao encontrado).
+      *>-----------------------------------------------------------------
+       localizar-estado section.
+
+
+           move 0 to ws-pos-localizado
+           move 1 to ws-i
+
+           perform until ws-i > ws-quant-estados
+
+               if function upper-case(function trim(ws-estado(ws-i)))
+                  = function upper-case(function trim(ws-estado-busca)) then
+                   move ws-i to ws-pos-localizado
+               end-if
+
+               add 1 to ws-i
+
+           end-perform
+
+
+           .
+       localizar-estado-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Normaliza (maiusculas/sem espacos nas bordas) e confere a
+      *> regiao informada contra o mesmo conjunto de valores usado por
+      *> selecionar-regiao no jogo principal
+      *>-----------------------------------------------------------------
+       validar-regiao section.
+
+
+           move function upper-case(function trim(ws-ent-regiao)) to ws-ent-regiao
+
+           evaluate ws-ent-regiao
+               when "NORTE" when "NORDESTE" when "CENTRO-OE"
+                    when "SUDESTE" when "SUL"
+                   move "S" to ws-regiao-ok
+               when other
+                   move "N" to ws-regiao-ok
+           end-evaluate
+
+
+           .
+       validar-regiao-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Regrava o arquivo mestre inteiro a partir da tabela em memoria
+      *> (arquivo sequencial, sem acesso direto a um unico registro)
+      *>-----------------------------------------------------------------
+       gravar-arquivo section.
+
+
+           open output arqEstados
+
+           if ws-fs-arqEstados <> 0 then
+               move 3                                to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                 to ws-msn-erro-cod
+               move "Erro ao gravar arq. arqEstados " to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+           move 1 to ws-i
+           perform until ws-i > ws-quant-estados
+
+               move ws-estados-capitais(ws-i) to fs-estado-capital
+               write fs-estado-capital
+
+               if ws-fs-arqEstados <> 0 then
+                   move 4                                  to ws-msn-erro-ofsset
+                   move ws-fs-arqEstados                   to ws-msn-erro-cod
+                   move "Erro ao gravar arq. arqEstados "  to ws-msn-erro-text
+                   perform finaliza-anormal
+               end-if
+
+               add 1 to ws-i
+
+           end-perform
+
+           close arqEstados
+
+           if ws-fs-arqEstados <> 0 then
+               move 5                                  to ws-msn-erro-ofsset
+               move ws-fs-arqEstados                   to ws-msn-erro-cod
+               move "Erro ao fechar arq. arqEstados "  to ws-msn-erro-text
+               perform finaliza-anormal
+           end-if
+
+
+           .
+       gravar-arquivo-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *> Finalizacao anormal do programa em caso de erro de arquivo
+      *>-----------------------------------------------------------------
+       finaliza-anormal section.
+
+           display erase
+           display ws-msn-erro.
+           Stop run
+
+
+           .
+       finaliza-anormal-exit.
+           exit.
+
+
+      *>-----------------------------------------------------------------
+      *>                    finalizacao do programa
+      *>-----------------------------------------------------------------
+       finalizacao section.
+
+
+           display erase
+           display "            --FIM--"
+
+           stop run
+
+           .
+       finalizacao-exit.
+           exit.
