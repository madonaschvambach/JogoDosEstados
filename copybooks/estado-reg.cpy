@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------------
+      *> layout do registro do baralho de perguntas (usado tanto para o
+      *> baralho de capitais quanto para os demais baralhos - bandeiras,
+      *> data de fundacao - e para o programa de manutencao do arquivo)
+      *>-----------------------------------------------------------------
+           05  :PREFIXO:-estado                      pic x(25).
+           05  :PREFIXO:-capital                      pic x(25).
+           05  :PREFIXO:-regiao                       pic x(10).
+           05  :PREFIXO:-dificuldade                  pic 9(01).
