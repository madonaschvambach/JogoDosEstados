@@ -0,0 +1,9 @@
+      *>-----------------------------------------------------------------
+      *> layout padrao de mensagem de erro, usado por todos os programas
+      *>-----------------------------------------------------------------
+       01  ws-msn-erro.
+           05 ws-msn-erro-ofsset                   pic 9(04).
+           05 filler                               pic x(01) value "-".
+           05 ws-msn-erro-cod                      pic 9(02).
+           05 filler                               pic x(01) value space.
+           05 ws-msn-erro-text                     pic x(42).
